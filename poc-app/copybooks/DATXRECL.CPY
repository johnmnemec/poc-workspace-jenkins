@@ -0,0 +1,17 @@
+      * DATXRECL.CPY - adov1 shared transaction-record layout, the
+      * LINKAGE SECTION variant of DATXREC.CPY.
+      * VALUE clauses on ordinary (non-88) LINKAGE SECTION items
+      * describe the caller's storage, not this program's, so they
+      * have no meaningful effect there - keep this member's field
+      * layout in lock step with DATXREC.CPY, just without the VALUE
+      * clauses, for programs that COPY the record into a LINKAGE
+      * SECTION instead of WORKING-STORAGE.
+       01  ADOV1-TRAN-RECORD.
+           05  ADOV1-TRAN-DATA       PIC X(80).
+       01  ADOV1-TRAN-FIELDS REDEFINES ADOV1-TRAN-RECORD.
+           05  ADOV1-FIELD-1         PIC X(01).
+           05  ADOV1-FIELD-2         PIC X(01).
+           05  FILLER               PIC X(78).
+       01  ADOV1-TRAN-CONTROL.
+           05  ADOV1-NUM1            PIC 9(03).
+           05  ADOV1-NUM2            PIC S9(03).

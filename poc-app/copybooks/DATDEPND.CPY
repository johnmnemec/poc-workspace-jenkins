@@ -0,0 +1,7 @@
+      * DATDEPND.CPY - adov1 dependency/version stamp
+      * Carries the working-storage version level for this load
+      * module. Bump WS-VER whenever a dependent copybook or
+      * called subprogram changes shape so DATRECON can flag a
+      * stale load module before a daily run.
+       01 WS-VER-INFO.
+          05  WS-VER           PIC X(05)  VALUE 'V4.00'.

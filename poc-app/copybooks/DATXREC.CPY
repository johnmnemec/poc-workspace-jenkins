@@ -0,0 +1,14 @@
+      * DATXREC.CPY - adov1 shared transaction-record layout
+      * Common fields used across the DATBATCH/DATDEMO/DEMOSUB call
+      * chain, so a field added for one program's processing is
+      * visible and consistently named everywhere else in the chain
+      * instead of every program inventing its own layout.
+       01  ADOV1-TRAN-RECORD.
+           05  ADOV1-TRAN-DATA       PIC X(80) VALUE LOW-VALUE.
+       01  ADOV1-TRAN-FIELDS REDEFINES ADOV1-TRAN-RECORD.
+           05  ADOV1-FIELD-1         PIC X(01).
+           05  ADOV1-FIELD-2         PIC X(01).
+           05  FILLER               PIC X(78).
+       01  ADOV1-TRAN-CONTROL.
+           05  ADOV1-NUM1            PIC 9(03)  VALUE 0.
+           05  ADOV1-NUM2            PIC S9(03) VALUE -1.

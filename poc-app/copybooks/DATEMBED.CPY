@@ -0,0 +1,6 @@
+      * DATEMBED.CPY - adov1 embedded build stamp
+      * Companion stamp to DATDEPND.CPY. EMBED-VER identifies the
+      * build of the embedded/common logic (STATIC1 and friends)
+      * that was linked into this module.
+       01 EMBED-VER-INFO.
+          05  EMBED-VER        PIC X(05)  VALUE 'E4.00'.

@@ -0,0 +1,71 @@
+       ID DIVISION.
+       PROGRAM-ID. STATIC1.
+      * Common version-check logic shared by DATDEMO and DEMOSUB.
+      * Called statically or dynamically (see DATDEMO's LNK-MODE-SW)
+      * from both levels of the call chain - a change here is meant
+      * to force a relink of DATBATCH and anything else that binds
+      * it in statically.
+      *
+      * Also appends the caller's WS-VER/EMBED-VER stamp to the
+      * shared VERSTAMP file so DATRECON can reconcile what every
+      * program in the chain was actually compiled with.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSTAMP-FILE ASSIGN TO 'VERSTAMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-VSTAMP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERSTAMP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VERSTAMP-RECORD.
+           05  VSTAMP-PROGRAM-NAME  PIC X(8).
+           05  FILLER               PIC X(1).
+           05  VSTAMP-WS-VER        PIC X(5).
+           05  FILLER               PIC X(1).
+           05  VSTAMP-EMBED-VER     PIC X(5).
+           05  FILLER               PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WK-VSTAMP-STATUS  PIC X(2) VALUE '00'.
+          88  WK-VSTAMP-OK          VALUE '00'.
+          88  WK-VSTAMP-NOFILE      VALUE '05' '35'.
+       LINKAGE SECTION.
+       01  STATIC1-CALLER-NAME      PIC X(8).
+      * The caller's own WS-VER/EMBED-VER stamp, passed in on the
+      * USING clause - STATIC1 logs what the CALLER was built with,
+      * not its own compiled-in values, so a stale load module shows
+      * up in VERSTAMP regardless of which version of STATIC1 it was
+      * linked against.
+       COPY DATDEPND REPLACING WS-VER-INFO BY LNK-WS-VER-INFO
+                                WS-VER      BY LNK-WS-VER.
+       COPY DATEMBED REPLACING EMBED-VER-INFO BY LNK-EMBED-VER-INFO
+                                EMBED-VER      BY LNK-EMBED-VER.
+       PROCEDURE DIVISION USING STATIC1-CALLER-NAME
+               LNK-WS-VER-INFO LNK-EMBED-VER-INFO.
+           DISPLAY 'STATIC1: COMMON VERSION CHECK'.
+      * Display the CALLER's stamp, not STATIC1's own compiled-in
+      * WS-VER/EMBED-VER - an operator watching SYSOUT should see the
+      * same version VERSTAMP/DATRECON are about to reconcile, not a
+      * clean read of whatever STATIC1 itself happens to be.
+           DISPLAY 'STATIC1: CALLER ' STATIC1-CALLER-NAME
+               ' WS-VER    =' LNK-WS-VER.
+           DISPLAY 'STATIC1: CALLER ' STATIC1-CALLER-NAME
+               ' EMBED-VER =' LNK-EMBED-VER.
+           PERFORM log_verstamp.
+      *
+       log_verstamp.
+           OPEN EXTEND VERSTAMP-FILE.
+           IF WK-VSTAMP-NOFILE
+               OPEN OUTPUT VERSTAMP-FILE
+           END-IF
+           IF WK-VSTAMP-OK
+               MOVE SPACES TO VERSTAMP-RECORD
+               MOVE STATIC1-CALLER-NAME TO VSTAMP-PROGRAM-NAME
+               MOVE LNK-WS-VER          TO VSTAMP-WS-VER
+               MOVE LNK-EMBED-VER       TO VSTAMP-EMBED-VER
+               WRITE VERSTAMP-RECORD
+               CLOSE VERSTAMP-FILE
+           ELSE
+               DISPLAY 'STATIC1: UNABLE TO WRITE VERSTAMP FILE'
+           END-IF.

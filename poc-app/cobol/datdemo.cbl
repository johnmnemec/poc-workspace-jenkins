@@ -5,22 +5,75 @@
       * This main pgms calls 2 subs. DEMOSUB and STATIC1
       * DEMOSUB in turn also calls STATIC1 to test impact and lnk
       * of a complex link process.
-      * Setup requires linkEdit=false for ??? main and subs ???
+      * LNK-MODE-SW (below) picks static vs. dynamic CALL form at
+      * run time, read from the LNKMODE control file - no separate
+      * linkEdit=false build is needed to exercise either case.
       * Lnk card for main with one include of main is needed.
       * zgit
       *********************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LNKMODE-FILE ASSIGN TO 'LNKMODE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-LNKMODE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LNKMODE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LNKMODE-RECORD.
+           05  LNKMODE-SWITCH       PIC X(1).
+           05  FILLER               PIC X(79).
        WORKING-STORAGE SECTION.
-       01 TEST-DATA            PIC x(80) VALUE LOW-VALUE.
+      * ADOV1-TRAN-DATA is the shared transaction-record area passed
+      * down to DEMOSUB - same layout DEMOSUB and DATBATCH use.
+       COPY DATXREC.
+       01 WK-LNKMODE-STATUS    PIC X(2) VALUE '00'.
+          88  WK-LNKMODE-OK            VALUE '00'.
+      * Runtime static/dynamic link-mode switch - lets one source
+      * tree exercise both CALL forms instead of keeping a second
+      * copy of DEMOSUB around just for the dynamic-call case.
+       01 LNK-MODE-SW          PIC X(1) VALUE 'S'.
+          88  LNK-STATIC-MODE          VALUE 'S'.
+          88  LNK-DYNAMIC-MODE         VALUE 'D'.
+       01 WK-DEMOSUB-NAME      PIC X(8) VALUE 'DEMOSUB'.
+       01 WK-STATIC1-NAME      PIC X(8) VALUE 'STATIC1'.
+       01 WK-PROGRAM-NAME      PIC X(8) VALUE 'DATDEMO'.
+       COPY DATDEPND.
+       COPY DATEMBED.
 
 
        PROCEDURE DIVISION.
            DISPLAY 'datdemo here v2 mainmo'.
-      *     CALL 'STATIC1'.
-      *     CALL 'DEMOSUB'.
+           PERFORM read_lnkmode_parm.
+           IF LNK-STATIC-MODE
+               DISPLAY 'DATDEMO: STATIC CALL MODE'
+               CALL 'STATIC1' USING WK-PROGRAM-NAME WS-VER-INFO
+                   EMBED-VER-INFO
+               CALL 'DEMOSUB' USING ADOV1-TRAN-DATA
+           ELSE
+               DISPLAY 'DATDEMO: DYNAMIC CALL MODE'
+               CALL WK-STATIC1-NAME USING WK-PROGRAM-NAME WS-VER-INFO
+                   EMBED-VER-INFO
+               CALL WK-DEMOSUB-NAME USING ADOV1-TRAN-DATA
+           END-IF.
            STOP RUN.
+      *
+       read_lnkmode_parm.
+           OPEN INPUT LNKMODE-FILE.
+           IF WK-LNKMODE-OK
+               READ LNKMODE-FILE
+                   AT END
+                       DISPLAY 'DATDEMO: LNKMODE EMPTY, DEFAULT STATIC'
+               END-READ
+               IF WK-LNKMODE-OK
+                   MOVE LNKMODE-SWITCH TO LNK-MODE-SW
+               END-IF
+               CLOSE LNKMODE-FILE
+           ELSE
+               DISPLAY 'DATDEMO: LNKMODE NOT AVAIL, DEFAULT STATIC'
+           END-IF.
       *
       * Test Note:
       * Reset and rescanAll to init meta via ADO.

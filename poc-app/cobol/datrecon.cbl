@@ -0,0 +1,127 @@
+       ID DIVISION.
+      * model adov1 active
+       PROGRAM-ID. DATRECON.
+      * Standalone reconciliation step - reads the WS-VER/EMBED-VER
+      * stamps that STATIC1 logs for DATBATCH, DATDEMO and DEMOSUB
+      * to VERSTAMP and flags any program whose stamp doesn't match
+      * the others, so a stale copybook gets caught before the
+      * daily run instead of showing up as a downstream data problem.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSTAMP-FILE ASSIGN TO 'VERSTAMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-VSTAMP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERSTAMP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VERSTAMP-RECORD.
+           05  VSTAMP-PROGRAM-NAME  PIC X(8).
+           05  FILLER               PIC X(1).
+           05  VSTAMP-WS-VER        PIC X(5).
+           05  FILLER               PIC X(1).
+           05  VSTAMP-EMBED-VER     PIC X(5).
+           05  FILLER               PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WK-VSTAMP-STATUS  PIC X(2) VALUE '00'.
+          88  WK-VSTAMP-OK          VALUE '00'.
+       01 WK-EOF-SW         PIC X(1) VALUE 'N'.
+          88  WK-EOF                VALUE 'Y'.
+       01 WK-MISMATCH-SW    PIC X(1) VALUE 'N'.
+          88  WK-MISMATCH           VALUE 'Y'.
+       01 WK-REF-WS-VER     PIC X(5) VALUE SPACES.
+       01 WK-REF-EMBED-VER  PIC X(5) VALUE SPACES.
+       01 WK-PROGRAM-TABLE.
+          05  WK-PROG-ENTRY OCCURS 3 TIMES INDEXED BY WK-PROG-X.
+              10  WK-PROG-NAME       PIC X(8).
+              10  WK-PROG-WS-VER     PIC X(5).
+              10  WK-PROG-EMBED-VER  PIC X(5).
+              10  WK-PROG-FOUND-SW   PIC X(1) VALUE 'N'.
+                  88  WK-PROG-FOUND          VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+           DISPLAY 'DATRECON: WS-VER/EMBED-VER RECONCILIATION'.
+           PERFORM init_table.
+           PERFORM read_verstamp_file.
+           PERFORM build_report.
+           PERFORM set_return_code.
+           STOP RUN.
+      *
+       init_table.
+           MOVE 'DATBATCH' TO WK-PROG-NAME(1).
+           MOVE 'DATDEMO'  TO WK-PROG-NAME(2).
+           MOVE 'DEMOSUB'  TO WK-PROG-NAME(3).
+      *
+       read_verstamp_file.
+           OPEN INPUT VERSTAMP-FILE.
+           IF WK-VSTAMP-OK
+               PERFORM read_one_stamp UNTIL WK-EOF
+               CLOSE VERSTAMP-FILE
+           ELSE
+               DISPLAY 'DATRECON: VERSTAMP NOT AVAILABLE - NO RUNS YET'
+               SET WK-EOF TO TRUE
+           END-IF.
+      *
+       read_one_stamp.
+           READ VERSTAMP-FILE
+               AT END
+                   SET WK-EOF TO TRUE
+               NOT AT END
+                   PERFORM apply_stamp
+           END-READ.
+      *
+      * Last stamp logged for a program wins - that is its most
+      * recent run.
+       apply_stamp.
+           PERFORM VARYING WK-PROG-X FROM 1 BY 1
+                   UNTIL WK-PROG-X > 3
+               IF WK-PROG-NAME(WK-PROG-X) = VSTAMP-PROGRAM-NAME
+                   MOVE VSTAMP-WS-VER    TO WK-PROG-WS-VER(WK-PROG-X)
+                   MOVE VSTAMP-EMBED-VER TO WK-PROG-EMBED-VER(WK-PROG-X)
+                   SET WK-PROG-FOUND(WK-PROG-X) TO TRUE
+               END-IF
+           END-PERFORM.
+      *
+       build_report.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'DATRECON: REPORT'.
+           PERFORM VARYING WK-PROG-X FROM 1 BY 1 UNTIL WK-PROG-X > 3
+               PERFORM report_one_program
+           END-PERFORM.
+           DISPLAY '-------------------------------------------'.
+      *
+       report_one_program.
+           IF WK-PROG-FOUND(WK-PROG-X)
+               DISPLAY '  ' WK-PROG-NAME(WK-PROG-X)
+                   ' WS-VER='    WK-PROG-WS-VER(WK-PROG-X)
+                   ' EMBED-VER=' WK-PROG-EMBED-VER(WK-PROG-X)
+               IF WK-REF-WS-VER = SPACES
+                   MOVE WK-PROG-WS-VER(WK-PROG-X)    TO WK-REF-WS-VER
+                   MOVE WK-PROG-EMBED-VER(WK-PROG-X) TO WK-REF-EMBED-VER
+               ELSE
+                   IF WK-PROG-WS-VER(WK-PROG-X) NOT = WK-REF-WS-VER
+                      OR WK-PROG-EMBED-VER(WK-PROG-X) NOT =
+                         WK-REF-EMBED-VER
+                       DISPLAY '  *** MISMATCH ON '
+                           WK-PROG-NAME(WK-PROG-X)
+                       SET WK-MISMATCH TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY '  ' WK-PROG-NAME(WK-PROG-X)
+                   ' - NO STAMP ON FILE, NOT YET RUN'
+           END-IF.
+      *
+       set_return_code.
+           IF WK-MISMATCH
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WK-PROG-FOUND(1) AND WK-PROG-FOUND(2)
+                       AND WK-PROG-FOUND(3)
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           DISPLAY 'DATRECON: RETURN-CODE=' RETURN-CODE.

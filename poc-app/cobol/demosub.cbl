@@ -0,0 +1,27 @@
+       ID DIVISION.
+       PROGRAM-ID. DEMOSUB.
+      * Called by DATDEMO, statically or dynamically depending on
+      * DATDEMO's LNK-MODE-SW - one copy of this source now covers
+      * both linkage cases, so there is no separate dynamic-call
+      * build of this program to keep in sync.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-PROGRAM-NAME      PIC X(8) VALUE 'DEMOSUB'.
+       COPY DATDEPND.
+       COPY DATEMBED.
+       LINKAGE SECTION.
+      * Caller's ADOV1-TRAN-DATA comes in as one shared 80-byte area -
+      * ADOV1-FIELD-1 and ADOV1-FIELD-2 are the first two bytes of it,
+      * same field layout DATBATCH and DATDEMO use. DATXRECL is the
+      * LINKAGE SECTION variant of that copybook (no VALUE clauses -
+      * this is the caller's storage, not DEMOSUB's).
+       COPY DATXRECL.
+       PROCEDURE DIVISION USING ADOV1-TRAN-RECORD.
+           DISPLAY 'DemoSub called - test lnk scan test v7'.
+           DISPLAY 'DEMOSUB: MYDATA=' ADOV1-FIELD-1
+               ' MYDATA2=' ADOV1-FIELD-2.
+      * Add a level 2 sub to test impact.
+      * a chg to static1 should trigger a rebuuld of datbatch.
+           CALL 'STATIC1' USING WK-PROGRAM-NAME WS-VER-INFO
+               EMBED-VER-INFO.

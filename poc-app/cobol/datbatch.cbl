@@ -1,26 +1,500 @@
        ID DIVISION.
-      * model adov1 active 
+      * model adov1 active
        PROGRAM-ID. DATBATCH.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'PARMIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-PARM-STATUS.
+           SELECT TRANS-FILE ASSIGN TO 'TRANSIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-TRANS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CKPT-STATUS.
+           SELECT JSON-FILE ASSIGN TO 'DATBJSON'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-JSON-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DATBRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-RPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'DATBAUDT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-START-NUM       PIC 9(3).
+           05  FILLER               PIC X(1).
+      * SIGN IS LEADING SEPARATE so an operator can hand-type a
+      * negative ending value on the card (e.g. '-05') and have it
+      * actually read as a sign instead of landing on a zoned-decimal
+      * digit position.
+           05  PARM-END-NUM         PIC S9(3)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER               PIC X(1).
+           05  PARM-RESTART-NUM     PIC 9(3).
+           05  FILLER               PIC X(68).
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      * Last committed ADOV1-NUM1 position - read back in on a restart.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-NUM1       PIC 9(3).
+           05  FILLER               PIC X(77).
+       FD  TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      * Daily transaction extract - one transaction per record.
+       01  TRANS-RECORD.
+           05  TRANS-ID             PIC X(10).
+           05  TRANS-DATA           PIC X(70).
+       FD  JSON-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+      * Machine-readable run results for the rescan/verification
+      * tooling - one JSON object per run.
+       01  JSON-LINE                PIC X(200).
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+      * Formatted transaction listing - page headers, column
+      * headings and a footer with the page number, the kind of
+      * listing operations archives and references for months.
+       01  REPORT-LINE              PIC X(132).
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      * One line appended per execution - run date/time, the
+      * WS-VER/EMBED-VER this run was built with, the range
+      * processed and the final RETURN-CODE, so operations has a
+      * queryable history of every run instead of just whatever is
+      * left in the job scheduler's own log.
+       01  AUDIT-RECORD.
+           05  AUDIT-RUN-DATE       PIC 9(8).
+           05  FILLER               PIC X(1).
+           05  AUDIT-RUN-TIME       PIC 9(8).
+           05  FILLER               PIC X(1).
+           05  AUDIT-WS-VER         PIC X(5).
+           05  FILLER               PIC X(1).
+           05  AUDIT-EMBED-VER      PIC X(5).
+           05  FILLER               PIC X(1).
+           05  AUDIT-START-NUM      PIC 9(3).
+           05  FILLER               PIC X(1).
+           05  AUDIT-END-NUM        PIC S9(3).
+           05  FILLER               PIC X(1).
+           05  AUDIT-RETURN-CODE    PIC 9(3).
+           05  FILLER               PIC X(39).
        WORKING-STORAGE SECTION.
-       01 WK-AREA1.       
-          05  num1         PIC 9(3) value is 0.
-          05  num2         PIC S9(3) value is -1.
+      * ADOV1-NUM1/ADOV1-NUM2 now come from the shared transaction-
+      * record copybook so DATBATCH, DATDEMO and DEMOSUB all work
+      * off the same field names and pictures.
+       COPY DATXREC.
+       01 WK-PARM-STATUS   PIC X(2) VALUE '00'.
+          88  WK-PARM-OK            VALUE '00'.
+       01 WK-TRANS-STATUS  PIC X(2) VALUE '00'.
+          88  WK-TRANS-OK           VALUE '00'.
+       01 WK-TRANS-SW      PIC X(1) VALUE 'N'.
+          88  WK-TRANS-EOF          VALUE 'Y'.
+       01 WK-TRANS-OPEN-SW PIC X(1) VALUE 'N'.
+          88  WK-TRANS-OPEN         VALUE 'Y'.
+       01 WK-CKPT-STATUS   PIC X(2) VALUE '00'.
+          88  WK-CKPT-OK            VALUE '00'.
+       01 WK-CKPT-AREA.
+          05  WK-RESTART-NUM        PIC 9(3) VALUE 0.
+          05  WK-SKIP-COUNT         PIC 9(3) VALUE 0.
+          05  WK-SKIP-BASE          PIC 9(3) VALUE 0.
+          05  WK-CKPT-INTERVAL      PIC 9(3) VALUE 100.
+          05  WK-CKPT-SINCE-LAST    PIC 9(3) VALUE 0.
+       01 WK-REC-COUNT      PIC 9(5) VALUE 0.
+       01 WK-ITER-COUNT     PIC 9(5) VALUE 0.
+       01 WK-RANGE-SAVE.
+          05  WK-ORIG-START-NUM     PIC 9(3).
+          05  WK-ORIG-END-NUM       PIC S9(3).
+       01 WK-RANGE-STATUS-SW PIC X(1) VALUE 'Y'.
+          88  WK-RANGE-OK            VALUE 'Y'.
+          88  WK-RANGE-INVALID       VALUE 'N'.
+      * Wide enough to hold the true difference of two S9(3) fields
+      * (+-1998) without wrapping, so the bounds test below it can
+      * actually see an out-of-range width instead of a value already
+      * truncated to fit a 3-digit PICTURE.
+       01 WK-RANGE-WIDTH     PIC S9(4) COMP VALUE 0.
+       01 WK-JSON-STATUS    PIC X(2) VALUE '00'.
+          88  WK-JSON-OK            VALUE '00'.
+      * Numeric-edited work fields for the JSON body - a bare
+      * S9(3) DISPLAY field strings its sign on as a zone overpunch
+      * instead of an ASCII '-', and unedited unsigned fields carry
+      * leading zeros, so none of WK-ITER-COUNT/ADOV1-NUM1/ADOV1-NUM2
+      * can go into the STRING unedited without corrupting the JSON
+      * number.
+       01 WK-JSON-ITER-ED   PIC Z(4)9.
+       01 WK-JSON-NUM1-ED   PIC Z(2)9.
+       01 WK-JSON-NUM2-ED   PIC -(3)9.
+       01 WK-RPT-STATUS     PIC X(2) VALUE '00'.
+          88  WK-RPT-OK             VALUE '00'.
+       01 WK-RPT-OPEN-SW    PIC X(1) VALUE 'N'.
+          88  WK-RPT-OPEN           VALUE 'Y'.
+       01 WK-RPT-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WK-RPT-PAGE-COUNT PIC 9(3) VALUE 0.
+       01 WK-RPT-LINES-PER-PAGE PIC 9(3) VALUE 020.
+       01 WK-AUDIT-STATUS   PIC X(2) VALUE '00'.
+          88  WK-AUDIT-OK           VALUE '00'.
+          88  WK-AUDIT-NOFILE       VALUE '05' '35'.
+       01 WK-RUN-DATE       PIC 9(8) VALUE 0.
+       01 WK-RUN-TIME       PIC 9(8) VALUE 0.
+       01 WK-PROGRAM-NAME   PIC X(8) VALUE 'DATBATCH'.
        COPY DATDEPND.
+       COPY DATEMBED.
       *
        PROCEDURE DIVISION.
-           DISPLAY 'DATBATCH.CBL: ADOV1 DEMO v4.'  
-           DISPLAY 'DATDEPND.CPY: WS-VER    =' WS-VER. 
+           DISPLAY 'DATBATCH.CBL: ADOV1 DEMO v4.'
+           DISPLAY 'DATDEPND.CPY: WS-VER    =' WS-VER.
            DISPLAY 'DATEMBED.CPY: EMBED-VER =' EMBED-VER.
+           ACCEPT WK-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WK-RUN-TIME FROM TIME.
+           CALL 'STATIC1' USING WK-PROGRAM-NAME WS-VER-INFO
+               EMBED-VER-INFO.
 
-           PERFORM VARYING num1 FROM 0 BY 1 UNTIL num1 > num2
-                IF num1 > 2  THEN
-                    perform show_num1
-                END-IF
-           END-PERFORM.
+      * Read the day's processing range from a parameter file
+      * (DD/file PARMIN) instead of relying on the compiled-in
+      * VALUE clauses on ADOV1-NUM1/ADOV1-NUM2, so operations can
+      * change the range for a given run without a recompile.
+           PERFORM read_range_parm.
+           PERFORM read_checkpoint.
+           MOVE ADOV1-NUM1 TO WK-ORIG-START-NUM.
+           MOVE ADOV1-NUM2 TO WK-ORIG-END-NUM.
+           PERFORM validate_range.
+
+           IF WK-RANGE-OK
+               PERFORM open_trans_file
+               PERFORM open_report_file
+               PERFORM apply_restart
+
+               PERFORM VARYING ADOV1-NUM1 FROM ADOV1-NUM1 BY 1
+                       UNTIL ADOV1-NUM1 > ADOV1-NUM2 OR WK-TRANS-EOF
+                    IF ADOV1-NUM1 > 2  THEN
+                        perform show_num1
+                        perform take_checkpoint
+                    END-IF
+               END-PERFORM
+
+               PERFORM write_checkpoint
+               PERFORM close_trans_file
+               PERFORM close_report_file
+           END-IF.
+
+           PERFORM print_summary.
+           PERFORM write_json_report.
+           PERFORM set_return_code.
+           PERFORM write_audit_log.
            STOP RUN.
+      *
+      * Control-total summary - balance this against the transaction
+      * extract before downstream reports are released.
+       print_summary.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'DATBATCH: RUN SUMMARY'.
+           DISPLAY '  RANGE REQUESTED  num1=' WK-ORIG-START-NUM
+               ' num2=' WK-ORIG-END-NUM.
+           DISPLAY '  RANGE ENDED AT   num1=' ADOV1-NUM1.
+           DISPLAY '  ITERATIONS OVER 2        =' WK-ITER-COUNT.
+           DISPLAY '  TRANSACTIONS PROCESSED   =' WK-REC-COUNT.
+           DISPLAY '-------------------------------------------'.
+      *
+      * Structured JSON feed of this run's results for the automated
+      * rescan/verification tooling - no more screen-scraping SYSOUT.
+       write_json_report.
+           MOVE WK-ITER-COUNT TO WK-JSON-ITER-ED.
+           MOVE ADOV1-NUM1     TO WK-JSON-NUM1-ED.
+           MOVE ADOV1-NUM2     TO WK-JSON-NUM2-ED.
+           MOVE SPACES TO JSON-LINE.
+           STRING
+               '{"run_date":"'     DELIMITED BY SIZE
+               WK-RUN-DATE         DELIMITED BY SIZE
+               '","ws_ver":"'      DELIMITED BY SIZE
+               WS-VER              DELIMITED BY SIZE
+               '","embed_ver":"'   DELIMITED BY SIZE
+               EMBED-VER           DELIMITED BY SIZE
+               '","iterations":'   DELIMITED BY SIZE
+               WK-JSON-ITER-ED     DELIMITED BY SIZE
+               ',"num1_final":'    DELIMITED BY SIZE
+               WK-JSON-NUM1-ED     DELIMITED BY SIZE
+               ',"num2":'          DELIMITED BY SIZE
+               WK-JSON-NUM2-ED     DELIMITED BY SIZE
+               '}'                 DELIMITED BY SIZE
+               INTO JSON-LINE
+           END-STRING.
+           OPEN OUTPUT JSON-FILE.
+           IF WK-JSON-OK
+               WRITE JSON-LINE
+               CLOSE JSON-FILE
+           ELSE
+               DISPLAY 'DATBATCH: UNABLE TO WRITE DATBJSON FILE'
+           END-IF.
+      *
+      * Tell the scheduler what actually happened instead of always
+      * reporting back a clean 0 - 16 means the requested range was
+      * rejected outright, 8 means the range was fine but the
+      * transaction file could not be processed, 4 means it ran but
+      * found no work in range.
+       set_return_code.
+           IF WK-RANGE-INVALID
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF NOT WK-TRANS-OPEN
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WK-REC-COUNT = 0
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY 'DATBATCH: RETURN-CODE=' RETURN-CODE.
+      *
+      * Size-error and bounds validation on the requested range -
+      * catches a corrupted PARMIN record or a range that would
+      * interact badly with ADOV1-NUM1/ADOV1-NUM2's pictures before
+      * the PERFORM VARYING loop ever starts on it.
+       validate_range.
+           SET WK-RANGE-OK TO TRUE.
+           IF ADOV1-NUM1 NOT NUMERIC OR ADOV1-NUM2 NOT NUMERIC
+               DISPLAY 'DATBATCH: RANGE REJECTED, NON-NUMERIC RANGE'
+               SET WK-RANGE-INVALID TO TRUE
+           END-IF.
+           IF WK-RANGE-OK AND WK-RESTART-NUM > 0
+                   AND WK-RESTART-NUM > ADOV1-NUM2
+               DISPLAY 'DATBATCH: RANGE REJECTED, RESTART PAST END OF '
+                   'RANGE'
+               SET WK-RANGE-INVALID TO TRUE
+           END-IF.
+           IF WK-RANGE-OK
+               COMPUTE WK-RANGE-WIDTH = ADOV1-NUM2 - ADOV1-NUM1
+      * An explicit bounds test, not reliance on ON SIZE ERROR -
+      * WK-RANGE-WIDTH is wide enough that the COMPUTE itself never
+      * overflows, so SIZE ERROR would never fire here.
+               IF WK-RANGE-WIDTH > 999 OR WK-RANGE-WIDTH < -999
+                   DISPLAY 'DATBATCH: RANGE REJECTED, SIZE ERROR'
+                   SET WK-RANGE-INVALID TO TRUE
+               END-IF
+           END-IF.
+      *
+      * Checkpoint/restart - if a restart position was supplied on
+      * PARMIN, resume from the last committed ADOV1-NUM1 instead of
+      * reprocessing the whole file from the start of the range.
+       apply_restart.
+           IF WK-RESTART-NUM > 0 AND WK-RESTART-NUM > ADOV1-NUM1
+               MOVE WK-RESTART-NUM TO ADOV1-NUM1
+               DISPLAY 'DATBATCH: RESTARTING AT num1=' ADOV1-NUM1
+      * A TRANS-FILE record is only read once num1 passes 2 (see the
+      * main PERFORM VARYING), so the count of records already
+      * consumed before the checkpoint is measured from wherever that
+      * reading actually started - WK-ORIG-START-NUM if the run began
+      * past 2, otherwise 3 - not from a hardcoded 3 that silently
+      * assumed the run always started at or before 2.
+               IF WK-ORIG-START-NUM > 3
+                   MOVE WK-ORIG-START-NUM TO WK-SKIP-BASE
+               ELSE
+                   MOVE 3 TO WK-SKIP-BASE
+               END-IF
+               IF WK-RESTART-NUM > WK-SKIP-BASE
+                   COMPUTE WK-SKIP-COUNT = WK-RESTART-NUM - WK-SKIP-BASE
+               ELSE
+                   MOVE 0 TO WK-SKIP-COUNT
+               END-IF
+               IF WK-SKIP-COUNT > 0
+                   PERFORM skip_trans_record WK-SKIP-COUNT TIMES
+               END-IF
+           END-IF.
+      *
+       skip_trans_record.
+           READ TRANS-FILE
+               AT END
+                   SET WK-TRANS-EOF TO TRUE
+           END-READ.
+      *
+       take_checkpoint.
+           ADD 1 TO WK-CKPT-SINCE-LAST.
+           IF WK-CKPT-SINCE-LAST >= WK-CKPT-INTERVAL
+               PERFORM write_checkpoint
+               MOVE 0 TO WK-CKPT-SINCE-LAST
+           END-IF.
+      *
+       write_checkpoint.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE ADOV1-NUM1 TO CKPT-LAST-NUM1.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WK-CKPT-OK
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+      * Surface the committed position so an operator actually has a
+      * way to find it for PARM-RESTART-NUM on the next run - the
+      * checkpoint file itself is never read back by this program.
+               DISPLAY 'DATBATCH: CHECKPOINT COMMITTED AT num1='
+                   CKPT-LAST-NUM1
+           ELSE
+               DISPLAY 'DATBATCH: UNABLE TO WRITE CHECKPT FILE'
+           END-IF.
+      *
+       open_trans_file.
+           OPEN INPUT TRANS-FILE.
+           IF WK-TRANS-OK
+               SET WK-TRANS-OPEN TO TRUE
+           ELSE
+               DISPLAY 'DATBATCH: TRANSIN NOT AVAILABLE'
+               SET WK-TRANS-EOF TO TRUE
+           END-IF.
+      *
+       close_trans_file.
+           IF WK-TRANS-OPEN
+               CLOSE TRANS-FILE
+           END-IF.
+      *
+       read_range_parm.
+           OPEN INPUT PARM-FILE.
+           IF WK-PARM-OK
+               READ PARM-FILE
+                   AT END
+                       DISPLAY 'DATBATCH: PARMIN EMPTY, DEFAULT RANGE'
+               END-READ
+               IF WK-PARM-OK
+                   MOVE PARM-START-NUM   TO ADOV1-NUM1
+                   MOVE PARM-END-NUM     TO ADOV1-NUM2
+                   MOVE PARM-RESTART-NUM TO WK-RESTART-NUM
+                   DISPLAY 'DATBATCH: RANGE FROM PARMIN num1='
+                       ADOV1-NUM1 ' num2=' ADOV1-NUM2
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY 'DATBATCH: PARMIN NOT AVAIL, DEFAULT RANGE'
+           END-IF.
+      *
+      * Default the restart position from CHECKPT when the operator
+      * did not supply one on PARMIN - write_checkpoint already
+      * commits the next num1 to resume at, so a prior run's abend
+      * can be auto-resumed without an operator having to transcribe
+      * the "CHECKPOINT COMMITTED" console line back into PARMIN.
+       read_checkpoint.
+           IF WK-RESTART-NUM = 0
+               OPEN INPUT CHECKPOINT-FILE
+               IF WK-CKPT-OK
+                   READ CHECKPOINT-FILE
+                       AT END
+                           DISPLAY 'DATBATCH: CHECKPT EMPTY, NO '
+                               'AUTO-RESTART'
+                   END-READ
+                   IF WK-CKPT-OK
+                       MOVE CKPT-LAST-NUM1 TO WK-RESTART-NUM
+                       DISPLAY 'DATBATCH: AUTO-RESTART FROM CHECKPT '
+                           'num1=' WK-RESTART-NUM
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY 'DATBATCH: CHECKPT NOT AVAIL, NO '
+                       'AUTO-RESTART'
+               END-IF
+           END-IF.
       *
        show_num1.
-           display 'LOOPING: The Value of num1=' num1.
-         
+           display 'LOOPING: The Value of num1=' ADOV1-NUM1.
+           ADD 1 TO WK-ITER-COUNT.
+           READ TRANS-FILE
+               AT END
+                   SET WK-TRANS-EOF TO TRUE
+               NOT AT END
+                   DISPLAY 'DATBATCH: TRANS ' TRANS-ID ' ' TRANS-DATA
+                   ADD 1 TO WK-REC-COUNT
+                   PERFORM write_report_detail
+           END-READ.
+      *
+      * Report writer - page headers, column headings, page breaks
+      * and a page-numbered footer around the transaction listing
+      * that used to be nothing but a bare DISPLAY line.
+       open_report_file.
+           OPEN OUTPUT REPORT-FILE.
+           IF WK-RPT-OK
+               SET WK-RPT-OPEN TO TRUE
+               MOVE 0 TO WK-RPT-PAGE-COUNT
+               PERFORM write_report_header
+           ELSE
+               DISPLAY 'DATBATCH: UNABLE TO OPEN DATBRPT FILE'
+           END-IF.
+      *
+       write_report_header.
+           ADD 1 TO WK-RPT-PAGE-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DATBATCH TRANSACTION LISTING'  DELIMITED BY SIZE
+                  '   RUN DATE: '                 DELIMITED BY SIZE
+                  WK-RUN-DATE                      DELIMITED BY SIZE
+                  '   PAGE: '                      DELIMITED BY SIZE
+                  WK-RPT-PAGE-COUNT                DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING '  NUM1    TRANS-ID    TRANS-DATA' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO WK-RPT-LINE-COUNT.
+      *
+       write_report_detail.
+           IF WK-RPT-OPEN
+               IF WK-RPT-LINE-COUNT >= WK-RPT-LINES-PER-PAGE
+                   PERFORM write_report_footer
+                   PERFORM write_report_header
+               END-IF
+               MOVE SPACES TO REPORT-LINE
+               STRING '  '         DELIMITED BY SIZE
+                      ADOV1-NUM1    DELIMITED BY SIZE
+                      '     '      DELIMITED BY SIZE
+                      TRANS-ID     DELIMITED BY SIZE
+                      '  '         DELIMITED BY SIZE
+                      TRANS-DATA   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               ADD 1 TO WK-RPT-LINE-COUNT
+           END-IF.
+      *
+       write_report_footer.
+           MOVE SPACES TO REPORT-LINE.
+           STRING '*** END OF PAGE '             DELIMITED BY SIZE
+                  WK-RPT-PAGE-COUNT               DELIMITED BY SIZE
+                  ' ***'                          DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+      *
+       close_report_file.
+           IF WK-RPT-OPEN
+               PERFORM write_report_footer
+               CLOSE REPORT-FILE
+           END-IF.
+      *
+      * Audit trail - one line appended per execution so operations
+      * can answer "when was version X in production" without
+      * digging through the scheduler's own logs.
+       write_audit_log.
+           OPEN EXTEND AUDIT-FILE.
+           IF WK-AUDIT-NOFILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WK-AUDIT-OK
+               MOVE SPACES            TO AUDIT-RECORD
+               MOVE WK-RUN-DATE       TO AUDIT-RUN-DATE
+               MOVE WK-RUN-TIME       TO AUDIT-RUN-TIME
+               MOVE WS-VER            TO AUDIT-WS-VER
+               MOVE EMBED-VER         TO AUDIT-EMBED-VER
+               MOVE WK-ORIG-START-NUM TO AUDIT-START-NUM
+               MOVE WK-ORIG-END-NUM   TO AUDIT-END-NUM
+               MOVE RETURN-CODE       TO AUDIT-RETURN-CODE
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY 'DATBATCH: UNABLE TO WRITE DATBAUDT FILE'
+           END-IF.
+
